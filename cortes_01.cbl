@@ -2,201 +2,1026 @@
        PROGRAM-ID. cortes_01.
        AUTHOR. Roxelle H. Cortes.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS sNum
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT ENROLL-FILE ASSIGN TO "ENROLL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ENR-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "STUDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ROSTER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT ROSTER-CKPT-FILE ASSIGN TO "ROSTER.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-CKPT-STATUS.
+
+           SELECT CSV-CKPT-FILE ASSIGN TO "EXPORT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-CKPT-STATUS.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           77 X PIC 99 VALUE 1.
-           77 Y PIC 99 VALUE 1.
-           77 Z PIC 99.
-           77 SN PIC X(10).
-           77 CHOICE PIC 9.
-           01 students.
-               02 student-info OCCURS 5 TIMES.
-                  03 name PIC X(30).
-                  03 sNum PIC X(10).
-                  03 course PIC X(20).
-                  03 contact-info.
-                     04 mobile PIC X(11).
-                     04 landline PIC X(8).
-                  03 age PIC 99.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-RECORD.
+           02 sNum PIC X(10).
+           02 name PIC X(30).
+           02 course PIC X(20).
+           02 contact-info.
+              03 mobile PIC X(11).
+              03 landline PIC X(8).
+           02 age PIC 99.
+
+       FD  ENROLL-FILE.
+       01  ENROLL-RECORD.
+           02 ENR-KEY.
+              03 ENR-SNUM PIC X(10).
+              03 ENR-SUBJECT PIC X(10).
+           02 ENR-UNITS PIC 9.
+           02 ENR-GRADE PIC 9V99.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           02 ARCH-TIMESTAMP PIC X(19).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-SNUM PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-NAME PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-COURSE PIC X(20).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-MOBILE PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-LANDLINE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 ARCH-AGE PIC 99.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUD-TIMESTAMP PIC X(19).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUD-SNUM PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUD-ACTION PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUD-FIELD PIC X(15).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUD-OLDVAL PIC X(30).
+           02 FILLER PIC X VALUE SPACE.
+           02 AUD-NEWVAL PIC X(30).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(120).
+
+       FD  ROSTER-CKPT-FILE.
+       01  ROSTER-CKPT-RECORD.
+           02 RCK-SNUM PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 RCK-HEADCOUNT PIC 9(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 RCK-AGE-TOTAL PIC 9(7).
+
+       FD  CSV-CKPT-FILE.
+       01  CSV-CKPT-RECORD PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       77  CHOICE PIC 9.
+       77  WS-MAIN-CHOICE PIC 9.
+       77  SN PIC X(10).
+       77  I PIC 99.
+
+       77  WS-STUDENT-STATUS PIC XX.
+       77  WS-ENROLL-STATUS PIC XX.
+       77  WS-ARCHIVE-STATUS PIC XX.
+       77  WS-AUDIT-STATUS PIC XX.
+       77  WS-REPORT-STATUS PIC XX.
+       77  WS-CSV-STATUS PIC XX.
+       77  WS-RPT-CKPT-STATUS PIC XX.
+       77  WS-CSV-CKPT-STATUS PIC XX.
+
+       77  WS-RESUME-FLAG PIC X VALUE "N".
+       77  WS-RPT-CKPT-SNUM PIC X(10).
+       77  WS-RPT-RECCOUNT PIC 9(5) VALUE 0.
+       77  WS-CSV-CKPT-SNUM PIC X(10).
+       77  WS-CSV-RECCOUNT PIC 9(5) VALUE 0.
+
+       77  WS-NEW-SNUM PIC X(10).
+       77  WS-PROMPT PIC X(20).
+
+       77  WS-MOBILE-INPUT PIC X(20).
+       77  WS-MOBILE-LEN PIC 99.
+       77  WS-LANDLINE-INPUT PIC X(20).
+       77  WS-LANDLINE-LEN PIC 99.
+
+       77  WS-VALID-FLAG PIC X VALUE "N".
+           88 WS-VALID VALUE "Y".
+
+       77  WS-MATCH PIC X VALUE "N".
+           88 WS-IS-MATCH VALUE "Y".
+
+       77  WS-SEARCH-TERM PIC X(30).
+       77  WS-SCAN-FIELD PIC X(30).
+       77  WS-SCAN-LEN PIC 99.
+       77  WS-TERM-LEN PIC 99.
+       77  WS-SCAN-POS PIC 99.
+       77  WS-SCAN-MAXPOS PIC 99.
+       77  WS-MATCH-COUNT PIC 9(3).
+
+       77  WS-OLD-COURSE PIC X(20).
+       77  WS-OLD-MOBILE PIC X(11).
+       77  WS-OLD-LANDLINE PIC X(8).
+       77  WS-OLD-AGE PIC 99.
+
+       77  WS-ENR-CHOICE PIC 9.
+
+       77  WS-HEADCOUNT PIC 9(5) VALUE 0.
+       77  WS-HEADCOUNT-ED PIC ZZZZ9.
+       77  WS-AGE-TOTAL PIC 9(7) VALUE 0.
+       77  WS-AGE-AVG PIC 9(3)V99 VALUE 0.
+       77  WS-AGE-AVG-ED PIC ZZ9.99.
+       77  WS-PAGE-NUM PIC 9(3) VALUE 0.
+       77  WS-PAGE-NUM-ED PIC ZZ9.
+       77  WS-RUN-DATE PIC X(10).
+
+       77  WS-TIMESTAMP PIC X(19).
+       01  WS-SYS-DATETIME PIC X(21).
+       01  WS-SYS-DATETIME-FIELDS REDEFINES WS-SYS-DATETIME.
+           05 WS-CUR-YEAR PIC 9(4).
+           05 WS-CUR-MONTH PIC 99.
+           05 WS-CUR-DAY PIC 99.
+           05 WS-CUR-HOUR PIC 99.
+           05 WS-CUR-MIN PIC 99.
+           05 WS-CUR-SEC PIC 99.
+           05 FILLER PIC X(7).
+
+       01  WS-COURSE-LIST.
+           05 FILLER PIC X(20) VALUE "BSIT".
+           05 FILLER PIC X(20) VALUE "BSCS".
+           05 FILLER PIC X(20) VALUE "BSIS".
+           05 FILLER PIC X(20) VALUE "BSBA".
+           05 FILLER PIC X(20) VALUE "BEED".
+           05 FILLER PIC X(20) VALUE "BSED".
+           05 FILLER PIC X(20) VALUE "BSA".
+           05 FILLER PIC X(20) VALUE "BSN".
+       01  WS-COURSE-TABLE REDEFINES WS-COURSE-LIST.
+           05 WS-COURSE-ENTRY OCCURS 8 TIMES PIC X(20).
+
+       01  WS-REPORT-HEADER1 PIC X(80) VALUE
+           "CLASS ROSTER REPORT".
+       01  WS-REPORT-HEADER2 PIC X(80).
+       01  WS-REPORT-COLHDR PIC X(80).
+       01  WS-REPORT-DETAIL.
+           05 RD-SNUM PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RD-NAME PIC X(30).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RD-COURSE PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RD-AGE PIC Z9.
+       01  WS-REPORT-TRAILER1 PIC X(80).
+       01  WS-REPORT-TRAILER2 PIC X(80).
 
        PROCEDURE DIVISION.
-           PERFORM MENU UNTIL CHOICE = 6.
+       MAIN-LOGIC.
+           PERFORM OPEN-ALL-FILES.
+           PERFORM MAIN-MENU WITH TEST AFTER UNTIL WS-MAIN-CHOICE = 0.
+           PERFORM CLOSE-ALL-FILES.
            STOP RUN.
-           
-           MENU.
-               DISPLAY "MENU".
-               DISPLAY "[1] Add student".
-               DISPLAY "[2] Edit student".
-               DISPLAY "[3] Delete student".
-               DISPLAY "[4] View info of one student".
-               DISPLAY "[5] View info of all students".
-               DISPLAY "[6] Exit".
-              
-               DISPLAY "Choice: " WITH NO ADVANCING.
-               ACCEPT CHOICE.
-
-               IF CHOICE = 1
-                  DISPLAY "Add A Student"
-                  COMPUTE Y = 1
-                  PERFORM ADDSTUD UNTIL Y = 6
-               END-IF.
-              
-               IF CHOICE = 2
-                  DISPLAY "Edit A Student"
-                  COMPUTE Y = 1
-                  DISPLAY "Student Number: " WITH NO ADVANCING
-                  ACCEPT SN
-                  PERFORM EDITSTUD UNTIL Y = 6
-               END-IF.
-              
-               IF CHOICE = 3
-                  DISPLAY "Delete A Student"
-                  COMPUTE Y = 1
-                  DISPLAY "Student Number: " WITH NO ADVANCING
-                  ACCEPT SN
-                  PERFORM DELETESTUD UNTIL Y = 6
-               END-IF.
-              
-               IF CHOICE = 4
-                  DISPLAY "View One Student"
-                  COMPUTE Y = 1
-                  DISPLAY "Student Number: " WITH NO ADVANCING
-                  ACCEPT SN
-                  PERFORM VIEWONE UNTIL Y = 6
-               END-IF.
-              
-               IF CHOICE = 5
-                  DISPLAY "View All Students"
-                  COMPUTE Y = 1
-                  PERFORM VIEWALL UNTIL Y = 6
-               END-IF.
-              
-               IF CHOICE = 6
-                  COMPUTE CHOICE = 6
-               END-IF.
-
-
-
-
-               ADDSTUD.
-                  IF X = 6
-                     DISPLAY "There are already 5 students recorded."
-                     COMPUTE Y = 6
-                  ELSE
-                     IF sNum(Y) = "          "
-                        DISPLAY "Fullname: " WITH NO ADVANCING
-                        ACCEPT name(X)
-                        DISPLAY name(X)
-                        DISPLAY "Student Number: " WITH NO ADVANCING
-                        ACCEPT sNum(X)
-                        DISPLAY sNum(X)
-                        DISPLAY "Course: " WITH NO ADVANCING
-                        ACCEPT course(X)
-                        DISPLAY course(X)
-                        DISPLAY "Mobile No.: " WITH NO ADVANCING
-                        ACCEPT mobile(X)
-                        DISPLAY mobile(X)
-                        DISPLAY "Landline: " WITH NO ADVANCING
-                        ACCEPT landline(X)
-                        DISPLAY landline(X)
-                        DISPLAY "Age: " WITH NO ADVANCING
-                        ACCEPT age(X)
-                        DISPLAY age(X)
-                        COMPUTE X = X + 1
-                        COMPUTE Y = 6
-                    ELSE
-                        COMPUTE Y = Y + 1
-                    END-IF
-                  END-IF.
-                 
-
-               EDITSTUD.
-                  IF SN = sNum(Y)
-                     DISPLAY "[1] Edit Course"
-                     DISPLAY "[2] Edit Mobile No."
-                     DISPLAY "[3] Edit Landline"
-                     DISPLAY "[4] Edit Age"
-                     
-                     DISPLAY "Choice: " WITH NO ADVANCING
-                     ACCEPT CHOICE
-
-                     IF CHOICE = 1
-                        DISPLAY "New Course: " WITH NO ADVANCING
-                        ACCEPT course(Y)
-                     END-IF
-                     IF CHOICE = 2
-                        DISPLAY "New Mobile No.: " WITH NO ADVANCING
-                        ACCEPT mobile(Y)
-                     END-IF
-                     IF CHOICE = 3
-                        DISPLAY "New Landline: " WITH NO ADVANCING
-                        ACCEPT landline(Y)
-                     END-IF
-                     IF CHOICE = 4
-                        DISPLAY "New Age: " WITH NO ADVANCING
-                        ACCEPT age(Y)
+
+       OPEN-ALL-FILES.
+           OPEN I-O STUDENT-FILE.
+           IF WS-STUDENT-STATUS = "35"
+              OPEN OUTPUT STUDENT-FILE
+              CLOSE STUDENT-FILE
+              OPEN I-O STUDENT-FILE
+           END-IF.
+
+           OPEN I-O ENROLL-FILE.
+           IF WS-ENROLL-STATUS = "35"
+              OPEN OUTPUT ENROLL-FILE
+              CLOSE ENROLL-FILE
+              OPEN I-O ENROLL-FILE
+           END-IF.
+
+           OPEN EXTEND ARCHIVE-FILE.
+           IF WS-ARCHIVE-STATUS NOT = "00"
+              OPEN OUTPUT ARCHIVE-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       CLOSE-ALL-FILES.
+           CLOSE STUDENT-FILE.
+           CLOSE ENROLL-FILE.
+           CLOSE ARCHIVE-FILE.
+           CLOSE AUDIT-FILE.
+
+
+       MAIN-MENU.
+           DISPLAY "MENU".
+           DISPLAY "[1] Add student".
+           DISPLAY "[2] Edit student".
+           DISPLAY "[3] Delete student".
+           DISPLAY "[4] View info of one student".
+           DISPLAY "[5] View info of all students".
+           DISPLAY "[6] Search students".
+           DISPLAY "[7] Enrollment and grades".
+           DISPLAY "[8] Print class roster report".
+           DISPLAY "[9] Export roster to CSV".
+           DISPLAY "[0] Exit".
+
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT CHOICE.
+           MOVE CHOICE TO WS-MAIN-CHOICE.
+
+           IF WS-MAIN-CHOICE = 1
+              DISPLAY "Add A Student"
+              PERFORM ADDSTUD
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 2
+              DISPLAY "Edit A Student"
+              DISPLAY "Student Number: " WITH NO ADVANCING
+              ACCEPT SN
+              PERFORM EDITSTUD
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 3
+              DISPLAY "Delete A Student"
+              DISPLAY "Student Number: " WITH NO ADVANCING
+              ACCEPT SN
+              PERFORM DELETESTUD
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 4
+              DISPLAY "View One Student"
+              DISPLAY "Student Number: " WITH NO ADVANCING
+              ACCEPT SN
+              PERFORM VIEWONE
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 5
+              DISPLAY "View All Students"
+              PERFORM VIEWALL
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 6
+              DISPLAY "Search Students"
+              PERFORM SEARCHSTUD
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 7
+              DISPLAY "Enrollment And Grades"
+              DISPLAY "Student Number: " WITH NO ADVANCING
+              ACCEPT SN
+              PERFORM ENROLLMENU
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 8
+              DISPLAY "Print Class Roster Report"
+              PERFORM PRINTROSTER
+           END-IF.
+
+           IF WS-MAIN-CHOICE = 9
+              DISPLAY "Export Roster To CSV"
+              PERFORM EXPORTCSV
+           END-IF.
+
+
+       ADDSTUD.
+           MOVE SPACES TO STUDENT-RECORD.
+           PERFORM ACCEPT-NEW-SNUM.
+           MOVE WS-NEW-SNUM TO sNum.
+           DISPLAY "Fullname: " WITH NO ADVANCING.
+           ACCEPT name.
+           DISPLAY name.
+           MOVE "Course: " TO WS-PROMPT.
+           PERFORM ACCEPT-COURSE.
+           MOVE "Mobile No.: " TO WS-PROMPT.
+           PERFORM ACCEPT-MOBILE.
+           MOVE "Landline: " TO WS-PROMPT.
+           PERFORM ACCEPT-LANDLINE.
+           DISPLAY "Age: " WITH NO ADVANCING.
+           ACCEPT age.
+           DISPLAY age.
+
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                  DISPLAY "Unable to add student - sNum already exists."
+               NOT INVALID KEY
+                  PERFORM WRITE-AUDIT-ADD
+                  DISPLAY "Student added successfully."
+           END-WRITE.
+
+       ACCEPT-NEW-SNUM.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID
+              DISPLAY "Student Number: " WITH NO ADVANCING
+              ACCEPT WS-NEW-SNUM
+              MOVE WS-NEW-SNUM TO sNum
+              READ STUDENT-FILE
+                  INVALID KEY
+                     MOVE "Y" TO WS-VALID-FLAG
+                  NOT INVALID KEY
+                     DISPLAY "Student number already exists. Try again."
+              END-READ
+           END-PERFORM.
+           DISPLAY WS-NEW-SNUM.
+
+
+       EDITSTUD.
+           MOVE SN TO sNum.
+           READ STUDENT-FILE
+               INVALID KEY
+                  DISPLAY "Student number not found."
+               NOT INVALID KEY
+                  PERFORM EDIT-MENU
+           END-READ.
+
+       EDIT-MENU.
+           DISPLAY "[1] Edit Course".
+           DISPLAY "[2] Edit Mobile No.".
+           DISPLAY "[3] Edit Landline".
+           DISPLAY "[4] Edit Age".
+
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT CHOICE.
+
+           IF CHOICE = 1
+              MOVE course TO WS-OLD-COURSE
+              MOVE "New Course: " TO WS-PROMPT
+              PERFORM ACCEPT-COURSE
+              REWRITE STUDENT-RECORD
+                  INVALID KEY
+                     DISPLAY "Unable to update student record."
+                  NOT INVALID KEY
+                     PERFORM WRITE-AUDIT-EDIT-COURSE
+              END-REWRITE
+           END-IF.
+           IF CHOICE = 2
+              MOVE mobile TO WS-OLD-MOBILE
+              MOVE "New Mobile No.: " TO WS-PROMPT
+              PERFORM ACCEPT-MOBILE
+              REWRITE STUDENT-RECORD
+                  INVALID KEY
+                     DISPLAY "Unable to update student record."
+                  NOT INVALID KEY
+                     PERFORM WRITE-AUDIT-EDIT-MOBILE
+              END-REWRITE
+           END-IF.
+           IF CHOICE = 3
+              MOVE landline TO WS-OLD-LANDLINE
+              MOVE "New Landline: " TO WS-PROMPT
+              PERFORM ACCEPT-LANDLINE
+              REWRITE STUDENT-RECORD
+                  INVALID KEY
+                     DISPLAY "Unable to update student record."
+                  NOT INVALID KEY
+                     PERFORM WRITE-AUDIT-EDIT-LANDLINE
+              END-REWRITE
+           END-IF.
+           IF CHOICE = 4
+              MOVE age TO WS-OLD-AGE
+              DISPLAY "New Age: " WITH NO ADVANCING
+              ACCEPT age
+              REWRITE STUDENT-RECORD
+                  INVALID KEY
+                     DISPLAY "Unable to update student record."
+                  NOT INVALID KEY
+                     PERFORM WRITE-AUDIT-EDIT-AGE
+              END-REWRITE
+           END-IF.
+
+
+       DELETESTUD.
+           MOVE SN TO sNum.
+           READ STUDENT-FILE
+               INVALID KEY
+                  DISPLAY "Student number not found."
+               NOT INVALID KEY
+                  DELETE STUDENT-FILE
+                      INVALID KEY
+                         DISPLAY "Unable to delete student record."
+                      NOT INVALID KEY
+                         PERFORM ARCHIVE-STUDENT
+                         PERFORM WRITE-AUDIT-DELETE
+                         PERFORM DELETE-STUDENT-ENROLLMENTS
+                         DISPLAY "Student deleted and archived."
+                  END-DELETE
+           END-READ.
+
+       ARCHIVE-STUDENT.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ARCH-TIMESTAMP.
+           MOVE sNum TO ARCH-SNUM.
+           MOVE name TO ARCH-NAME.
+           MOVE course TO ARCH-COURSE.
+           MOVE mobile TO ARCH-MOBILE.
+           MOVE landline TO ARCH-LANDLINE.
+           MOVE age TO ARCH-AGE.
+           WRITE ARCHIVE-RECORD.
+
+       DELETE-STUDENT-ENROLLMENTS.
+           MOVE sNum TO ENR-SNUM.
+           MOVE SPACES TO ENR-SUBJECT.
+           START ENROLL-FILE KEY IS NOT LESS THAN ENR-KEY
+               INVALID KEY
+                  MOVE "10" TO WS-ENROLL-STATUS
+           END-START.
+           PERFORM UNTIL WS-ENROLL-STATUS NOT = "00"
+              READ ENROLL-FILE NEXT RECORD
+                  AT END
+                     MOVE "10" TO WS-ENROLL-STATUS
+                  NOT AT END
+                     IF ENR-SNUM NOT = sNum
+                        MOVE "10" TO WS-ENROLL-STATUS
+                     ELSE
+                        DELETE ENROLL-FILE
                      END-IF
+              END-READ
+           END-PERFORM.
+
 
-                     COMPUTE Y = 6
-                     COMPUTE CHOICE = 0
-                  ELSE
-                     COMPUTE Y = Y + 1
-                  END-IF.
-
-
-               DELETESTUD.
-                  IF SN = sNum(Y)
-                     MOVE "                              " TO name(Y)
-                     MOVE "          " TO sNum(Y)
-                     MOVE "                    " TO course(Y)
-                     MOVE "           " TO mobile(Y)
-                     MOVE "        " TO landline(Y)
-                     COMPUTE age(Y) = 00
-                     COMPUTE X = X - 1
-                     COMPUTE Y = 6
-                  ELSE
-                     COMPUTE Y = Y + 1
-                  END-IF.
-
-
-               VIEWONE.
-                  IF SN = sNum(Y)
-                     
+       VIEWONE.
+           MOVE SN TO sNum.
+           READ STUDENT-FILE
+               INVALID KEY
+                  DISPLAY "Student number not found."
+               NOT INVALID KEY
+                  DISPLAY "--------------------------------------"
+                  DISPLAY "Fullname: " WITH NO ADVANCING
+                  DISPLAY name
+                  DISPLAY "Student Number: " WITH NO ADVANCING
+                  DISPLAY sNum
+                  DISPLAY "Course: " WITH NO ADVANCING
+                  DISPLAY course
+                  DISPLAY "Mobile No.: " WITH NO ADVANCING
+                  DISPLAY mobile
+                  DISPLAY "Landline: " WITH NO ADVANCING
+                  DISPLAY landline
+                  DISPLAY "Age: " WITH NO ADVANCING
+                  DISPLAY age
+           END-READ.
+
+
+       VIEWALL.
+           MOVE LOW-VALUES TO sNum.
+           START STUDENT-FILE KEY IS NOT LESS THAN sNum
+               INVALID KEY
+                  DISPLAY "No students recorded."
+           END-START.
+           PERFORM UNTIL WS-STUDENT-STATUS NOT = "00"
+              READ STUDENT-FILE NEXT RECORD
+                  AT END
+                     MOVE "10" TO WS-STUDENT-STATUS
+                  NOT AT END
                      DISPLAY "--------------------------------------"
                      DISPLAY "Fullname: " WITH NO ADVANCING
-                     DISPLAY name(Y)
+                     DISPLAY name
                      DISPLAY "Student Number: " WITH NO ADVANCING
-                     DISPLAY sNum(Y)
+                     DISPLAY sNum
                      DISPLAY "Course: " WITH NO ADVANCING
-                     DISPLAY course(Y)
+                     DISPLAY course
                      DISPLAY "Mobile No.: " WITH NO ADVANCING
-                     DISPLAY mobile(Y)
+                     DISPLAY mobile
                      DISPLAY "Landline: " WITH NO ADVANCING
-                     DISPLAY landline(Y)
+                     DISPLAY landline
                      DISPLAY "Age: " WITH NO ADVANCING
-                     DISPLAY age(Y)
+                     DISPLAY age
+              END-READ
+           END-PERFORM.
+
+
+       SEARCHSTUD.
+           DISPLAY "Enter partial name or course: " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-TERM.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE LOW-VALUES TO sNum.
+           START STUDENT-FILE KEY IS NOT LESS THAN sNum
+               INVALID KEY
+                  MOVE "10" TO WS-STUDENT-STATUS
+           END-START.
+           DISPLAY "--------------------------------------".
+           PERFORM UNTIL WS-STUDENT-STATUS NOT = "00"
+              READ STUDENT-FILE NEXT RECORD
+                  AT END
+                     MOVE "10" TO WS-STUDENT-STATUS
+                  NOT AT END
+                     PERFORM CHECK-NAME-OR-COURSE-MATCH
+                     IF WS-IS-MATCH
+                        DISPLAY sNum "  " name "  " course
+                        ADD 1 TO WS-MATCH-COUNT
+                     END-IF
+              END-READ
+           END-PERFORM.
+           IF WS-MATCH-COUNT = 0
+              DISPLAY "No matching students found."
+           END-IF.
+
+       CHECK-NAME-OR-COURSE-MATCH.
+           MOVE SPACES TO WS-SCAN-FIELD.
+           MOVE name TO WS-SCAN-FIELD.
+           PERFORM FIND-SUBSTRING.
+           IF NOT WS-IS-MATCH
+              MOVE SPACES TO WS-SCAN-FIELD
+              MOVE course TO WS-SCAN-FIELD
+              PERFORM FIND-SUBSTRING
+           END-IF.
+
+       FIND-SUBSTRING.
+           MOVE "N" TO WS-MATCH.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SCAN-FIELD))
+               TO WS-SCAN-LEN.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-TERM))
+               TO WS-TERM-LEN.
+           IF WS-TERM-LEN > 0 AND WS-SCAN-LEN NOT LESS THAN WS-TERM-LEN
+              COMPUTE WS-SCAN-MAXPOS = WS-SCAN-LEN - WS-TERM-LEN + 1
+              PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                      UNTIL WS-SCAN-POS > WS-SCAN-MAXPOS
+                 IF WS-SCAN-FIELD (WS-SCAN-POS : WS-TERM-LEN)
+                       = WS-SEARCH-TERM (1 : WS-TERM-LEN)
+                    MOVE "Y" TO WS-MATCH
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+
+       ENROLLMENU.
+           MOVE SN TO sNum.
+           READ STUDENT-FILE
+               INVALID KEY
+                  DISPLAY "Student number not found."
+               NOT INVALID KEY
+                  PERFORM ENROLL-SUBMENU
+           END-READ.
+
+       ENROLL-SUBMENU.
+           DISPLAY "[1] Add Subject/Grade".
+           DISPLAY "[2] Edit Grade".
+           DISPLAY "[3] Delete Subject".
+           DISPLAY "[4] View Subjects And Grades".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT WS-ENR-CHOICE.
+
+           IF WS-ENR-CHOICE = 1
+              PERFORM ADD-ENROLLMENT
+           END-IF.
+           IF WS-ENR-CHOICE = 2
+              PERFORM EDIT-ENROLLMENT
+           END-IF.
+           IF WS-ENR-CHOICE = 3
+              PERFORM DELETE-ENROLLMENT
+           END-IF.
+           IF WS-ENR-CHOICE = 4
+              PERFORM VIEW-ENROLLMENT
+           END-IF.
+
+       ADD-ENROLLMENT.
+           MOVE SN TO ENR-SNUM.
+           DISPLAY "Subject Code: " WITH NO ADVANCING.
+           ACCEPT ENR-SUBJECT.
+           DISPLAY "Units: " WITH NO ADVANCING.
+           ACCEPT ENR-UNITS.
+           DISPLAY "Grade: " WITH NO ADVANCING.
+           ACCEPT ENR-GRADE.
+           WRITE ENROLL-RECORD
+               INVALID KEY
+                  DISPLAY "Student is already enrolled in this subject."
+               NOT INVALID KEY
+                  DISPLAY "Subject added."
+           END-WRITE.
+
+       EDIT-ENROLLMENT.
+           MOVE SN TO ENR-SNUM.
+           DISPLAY "Subject Code: " WITH NO ADVANCING.
+           ACCEPT ENR-SUBJECT.
+           READ ENROLL-FILE
+               INVALID KEY
+                  DISPLAY "Subject not found for this student."
+               NOT INVALID KEY
+                  DISPLAY "New Grade: " WITH NO ADVANCING
+                  ACCEPT ENR-GRADE
+                  REWRITE ENROLL-RECORD
+                      INVALID KEY
+                         DISPLAY "Unable to update grade."
+                      NOT INVALID KEY
+                         DISPLAY "Grade updated."
+                  END-REWRITE
+           END-READ.
+
+       DELETE-ENROLLMENT.
+           MOVE SN TO ENR-SNUM.
+           DISPLAY "Subject Code: " WITH NO ADVANCING.
+           ACCEPT ENR-SUBJECT.
+           DELETE ENROLL-FILE
+               INVALID KEY
+                  DISPLAY "Subject not found for this student."
+               NOT INVALID KEY
+                  DISPLAY "Subject removed."
+           END-DELETE.
+
+       VIEW-ENROLLMENT.
+           MOVE SN TO ENR-SNUM.
+           MOVE SPACES TO ENR-SUBJECT.
+           START ENROLL-FILE KEY IS NOT LESS THAN ENR-KEY
+               INVALID KEY
+                  DISPLAY "No subjects found for this student."
+                  MOVE "10" TO WS-ENROLL-STATUS
+           END-START.
+           DISPLAY "--------------------------------------".
+           PERFORM UNTIL WS-ENROLL-STATUS NOT = "00"
+              READ ENROLL-FILE NEXT RECORD
+                  AT END
+                     MOVE "10" TO WS-ENROLL-STATUS
+                  NOT AT END
+                     IF ENR-SNUM NOT = SN
+                        MOVE "10" TO WS-ENROLL-STATUS
+                     ELSE
+                        DISPLAY "Subject: " ENR-SUBJECT
+                                "  Units: " ENR-UNITS
+                                "  Grade: " ENR-GRADE
+                     END-IF
+              END-READ
+           END-PERFORM.
+
+
+       PRINTROSTER.
+           PERFORM CHECK-ROSTER-CHECKPOINT.
+           IF WS-RESUME-FLAG = "Y"
+              OPEN EXTEND REPORT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+           END-IF.
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "Unable to write ROSTER.RPT - status "
+                 WS-REPORT-STATUS
+           ELSE
+              MOVE 0 TO WS-RPT-RECCOUNT
+              IF WS-RESUME-FLAG = "Y"
+                 MOVE WS-RPT-CKPT-SNUM TO sNum
+                 DISPLAY "Resuming roster report after student " sNum
+                 START STUDENT-FILE KEY IS GREATER THAN sNum
+                     INVALID KEY
+                        MOVE "10" TO WS-STUDENT-STATUS
+                 END-START
+              ELSE
+                 MOVE 0 TO WS-HEADCOUNT
+                 MOVE 0 TO WS-AGE-TOTAL
+                 MOVE 0 TO WS-PAGE-NUM
+                 PERFORM WRITE-REPORT-HEADER
+                 MOVE LOW-VALUES TO sNum
+                 START STUDENT-FILE KEY IS NOT LESS THAN sNum
+                     INVALID KEY
+                        MOVE "10" TO WS-STUDENT-STATUS
+                 END-START
+              END-IF
+              PERFORM UNTIL WS-STUDENT-STATUS NOT = "00"
+                 READ STUDENT-FILE NEXT RECORD
+                     AT END
+                        MOVE "10" TO WS-STUDENT-STATUS
+                     NOT AT END
+                        MOVE sNum TO RD-SNUM
+                        MOVE name TO RD-NAME
+                        MOVE course TO RD-COURSE
+                        MOVE age TO RD-AGE
+                        WRITE REPORT-RECORD FROM WS-REPORT-DETAIL
+                        ADD 1 TO WS-HEADCOUNT
+                        ADD 1 TO WS-RPT-RECCOUNT
+                        ADD age TO WS-AGE-TOTAL
+                        IF WS-RPT-RECCOUNT >= 25
+                           PERFORM SAVE-ROSTER-CHECKPOINT
+                           MOVE 0 TO WS-RPT-RECCOUNT
+                        END-IF
+                 END-READ
+              END-PERFORM
+              PERFORM WRITE-REPORT-TRAILER
+              CLOSE REPORT-FILE
+              PERFORM CLEAR-ROSTER-CHECKPOINT
+              DISPLAY "Roster report written to ROSTER.RPT"
+           END-IF.
+
+       CHECK-ROSTER-CHECKPOINT.
+           MOVE "N" TO WS-RESUME-FLAG.
+           OPEN INPUT ROSTER-CKPT-FILE.
+           IF WS-RPT-CKPT-STATUS = "00"
+              READ ROSTER-CKPT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF RCK-SNUM NOT = SPACES
+                        DISPLAY "Unfinished roster report found, "
+                           "last student printed: " RCK-SNUM
+                        DISPLAY "Resume from checkpoint? (Y/N): "
+                           WITH NO ADVANCING
+                        ACCEPT WS-RESUME-FLAG
+                        IF WS-RESUME-FLAG = "Y"
+                           MOVE RCK-SNUM TO WS-RPT-CKPT-SNUM
+                           MOVE RCK-HEADCOUNT TO WS-HEADCOUNT
+                           MOVE RCK-AGE-TOTAL TO WS-AGE-TOTAL
+                        END-IF
+                     END-IF
+              END-READ
+              CLOSE ROSTER-CKPT-FILE
+           END-IF.
+
+       SAVE-ROSTER-CHECKPOINT.
+           OPEN OUTPUT ROSTER-CKPT-FILE.
+           MOVE sNum TO RCK-SNUM.
+           MOVE WS-HEADCOUNT TO RCK-HEADCOUNT.
+           MOVE WS-AGE-TOTAL TO RCK-AGE-TOTAL.
+           WRITE ROSTER-CKPT-RECORD.
+           CLOSE ROSTER-CKPT-FILE.
+
+       CLEAR-ROSTER-CHECKPOINT.
+           OPEN OUTPUT ROSTER-CKPT-FILE.
+           MOVE SPACES TO ROSTER-CKPT-RECORD.
+           WRITE ROSTER-CKPT-RECORD.
+           CLOSE ROSTER-CKPT-FILE.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUM.
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-ED.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           STRING WS-CUR-YEAR "-" WS-CUR-MONTH "-" WS-CUR-DAY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           MOVE SPACES TO WS-REPORT-HEADER2.
+           STRING "Date: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "   Page: " DELIMITED BY SIZE
+                  WS-PAGE-NUM-ED DELIMITED BY SIZE
+             INTO WS-REPORT-HEADER2.
+           MOVE SPACES TO WS-REPORT-COLHDR.
+           MOVE "STUDENT NO." TO WS-REPORT-COLHDR (1 : 11).
+           MOVE "NAME" TO WS-REPORT-COLHDR (13 : 4).
+           MOVE "COURSE" TO WS-REPORT-COLHDR (45 : 6).
+           MOVE "AGE" TO WS-REPORT-COLHDR (67 : 3).
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER1.
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER2.
+           WRITE REPORT-RECORD FROM WS-REPORT-COLHDR.
+
+       WRITE-REPORT-TRAILER.
+           IF WS-HEADCOUNT > 0
+              COMPUTE WS-AGE-AVG = WS-AGE-TOTAL / WS-HEADCOUNT
+           ELSE
+              MOVE 0 TO WS-AGE-AVG
+           END-IF.
+           MOVE WS-HEADCOUNT TO WS-HEADCOUNT-ED.
+           MOVE WS-AGE-AVG TO WS-AGE-AVG-ED.
+           MOVE SPACES TO WS-REPORT-TRAILER1.
+           STRING "Total students: " DELIMITED BY SIZE
+                  WS-HEADCOUNT-ED DELIMITED BY SIZE
+             INTO WS-REPORT-TRAILER1.
+           MOVE SPACES TO WS-REPORT-TRAILER2.
+           STRING "Average age: " DELIMITED BY SIZE
+                  WS-AGE-AVG-ED DELIMITED BY SIZE
+             INTO WS-REPORT-TRAILER2.
+           WRITE REPORT-RECORD FROM WS-REPORT-TRAILER1.
+           WRITE REPORT-RECORD FROM WS-REPORT-TRAILER2.
+
+
+       EXPORTCSV.
+           PERFORM CHECK-CSV-CHECKPOINT.
+           IF WS-RESUME-FLAG = "Y"
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           IF WS-CSV-STATUS NOT = "00"
+              DISPLAY "Unable to write ROSTER.CSV - status "
+                 WS-CSV-STATUS
+           ELSE
+              MOVE 0 TO WS-CSV-RECCOUNT
+              IF WS-RESUME-FLAG = "Y"
+                 MOVE WS-CSV-CKPT-SNUM TO sNum
+                 DISPLAY "Resuming CSV export after student " sNum
+                 START STUDENT-FILE KEY IS GREATER THAN sNum
+                     INVALID KEY
+                        MOVE "10" TO WS-STUDENT-STATUS
+                 END-START
+              ELSE
+                 MOVE LOW-VALUES TO sNum
+                 START STUDENT-FILE KEY IS NOT LESS THAN sNum
+                     INVALID KEY
+                        MOVE "10" TO WS-STUDENT-STATUS
+                 END-START
+              END-IF
+              PERFORM UNTIL WS-STUDENT-STATUS NOT = "00"
+                 READ STUDENT-FILE NEXT RECORD
+                     AT END
+                        MOVE "10" TO WS-STUDENT-STATUS
+                     NOT AT END
+                        PERFORM WRITE-CSV-LINE
+                        ADD 1 TO WS-CSV-RECCOUNT
+                        IF WS-CSV-RECCOUNT >= 25
+                           PERFORM SAVE-CSV-CHECKPOINT
+                           MOVE 0 TO WS-CSV-RECCOUNT
+                        END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CSV-FILE
+              PERFORM CLEAR-CSV-CHECKPOINT
+              DISPLAY "Roster exported to ROSTER.CSV"
+           END-IF.
+
+       CHECK-CSV-CHECKPOINT.
+           MOVE "N" TO WS-RESUME-FLAG.
+           OPEN INPUT CSV-CKPT-FILE.
+           IF WS-CSV-CKPT-STATUS = "00"
+              READ CSV-CKPT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF CSV-CKPT-RECORD NOT = SPACES
+                        DISPLAY "Unfinished CSV export found, "
+                           "last student exported: " CSV-CKPT-RECORD
+                        DISPLAY "Resume from checkpoint? (Y/N): "
+                           WITH NO ADVANCING
+                        ACCEPT WS-RESUME-FLAG
+                        IF WS-RESUME-FLAG = "Y"
+                           MOVE CSV-CKPT-RECORD TO WS-CSV-CKPT-SNUM
+                        END-IF
+                     END-IF
+              END-READ
+              CLOSE CSV-CKPT-FILE
+           END-IF.
+
+       SAVE-CSV-CHECKPOINT.
+           OPEN OUTPUT CSV-CKPT-FILE.
+           MOVE sNum TO CSV-CKPT-RECORD.
+           WRITE CSV-CKPT-RECORD.
+           CLOSE CSV-CKPT-FILE.
+
+       CLEAR-CSV-CHECKPOINT.
+           OPEN OUTPUT CSV-CKPT-FILE.
+           MOVE SPACES TO CSV-CKPT-RECORD.
+           WRITE CSV-CKPT-RECORD.
+           CLOSE CSV-CKPT-FILE.
+
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-RECORD.
+           STRING FUNCTION TRIM(name) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(sNum) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(course) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(mobile) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(landline) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  age DELIMITED BY SIZE
+             INTO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+
+       ACCEPT-COURSE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID
+              DISPLAY WS-PROMPT WITH NO ADVANCING
+              ACCEPT course
+              PERFORM VALIDATE-COURSE
+              IF WS-VALID
+                 DISPLAY course
+              ELSE
+                 DISPLAY "Invalid course. Offered: BSIT BSCS BSIS BSBA"
+                 DISPLAY "BEED BSED BSA BSN."
+              END-IF
+           END-PERFORM.
+
+       VALIDATE-COURSE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 8
+              IF course = WS-COURSE-ENTRY (I)
+                 MOVE "Y" TO WS-VALID-FLAG
+              END-IF
+           END-PERFORM.
+
+       ACCEPT-MOBILE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID
+              DISPLAY WS-PROMPT WITH NO ADVANCING
+              MOVE SPACES TO WS-MOBILE-INPUT
+              ACCEPT WS-MOBILE-INPUT
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-MOBILE-INPUT))
+                  TO WS-MOBILE-LEN
+              IF WS-MOBILE-LEN = 11 AND WS-MOBILE-INPUT (1 : 11)
+                    IS NUMERIC
+                 MOVE WS-MOBILE-INPUT (1 : 11) TO mobile
+                 MOVE "Y" TO WS-VALID-FLAG
+                 DISPLAY mobile
+              ELSE
+                 DISPLAY "Invalid mobile no. Need 11 digits, numeric."
+              END-IF
+           END-PERFORM.
+
+       ACCEPT-LANDLINE.
+           MOVE "N" TO WS-VALID-FLAG.
+           PERFORM UNTIL WS-VALID
+              DISPLAY WS-PROMPT WITH NO ADVANCING
+              MOVE SPACES TO WS-LANDLINE-INPUT
+              ACCEPT WS-LANDLINE-INPUT
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LANDLINE-INPUT))
+                  TO WS-LANDLINE-LEN
+              IF WS-LANDLINE-LEN = 8 AND WS-LANDLINE-INPUT (1 : 8)
+                    IS NUMERIC
+                 MOVE WS-LANDLINE-INPUT (1 : 8) TO landline
+                 MOVE "Y" TO WS-VALID-FLAG
+                 DISPLAY landline
+              ELSE
+                 DISPLAY "Invalid landline. Need 8 digits, numeric."
+              END-IF
+           END-PERFORM.
+
+
+       GET-CURRENT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYS-DATETIME.
+           STRING WS-CUR-YEAR "-" WS-CUR-MONTH "-" WS-CUR-DAY " "
+                  WS-CUR-HOUR ":" WS-CUR-MIN ":" WS-CUR-SEC
+                  DELIMITED BY SIZE INTO WS-TIMESTAMP.
 
-                     COMPUTE Y = 6
-                  ELSE
-                     COMPUTE Y = Y + 1
-                  END-IF.
+       WRITE-AUDIT-ADD.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "ADD" TO AUD-ACTION.
+           MOVE SPACES TO AUD-FIELD.
+           MOVE SPACES TO AUD-OLDVAL.
+           MOVE "NEW RECORD" TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
 
+       WRITE-AUDIT-DELETE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "DELETE" TO AUD-ACTION.
+           MOVE SPACES TO AUD-FIELD.
+           MOVE name TO AUD-OLDVAL.
+           MOVE SPACES TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
 
-               VIEWALL.
-                  DISPLAY "--------------------------------------".
-                  DISPLAY "Fullname: " WITH NO ADVANCING.
-                  DISPLAY name(Y).
-                  DISPLAY "Student Number: " WITH NO ADVANCING.
-                  DISPLAY sNum(Y).
-                  DISPLAY "Course: " WITH NO ADVANCING.
-                  DISPLAY course(Y).
-                  DISPLAY "Mobile No.: " WITH NO ADVANCING.
-                  DISPLAY mobile(Y).
-                  DISPLAY "Landline: " WITH NO ADVANCING.
-                  DISPLAY landline(Y).
-                  DISPLAY "Age: " WITH NO ADVANCING.
-                  DISPLAY age(Y).
+       WRITE-AUDIT-EDIT-COURSE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "EDIT" TO AUD-ACTION.
+           MOVE "COURSE" TO AUD-FIELD.
+           MOVE WS-OLD-COURSE TO AUD-OLDVAL.
+           MOVE course TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
 
-                  COMPUTE Y = Y + 1.
+       WRITE-AUDIT-EDIT-MOBILE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "EDIT" TO AUD-ACTION.
+           MOVE "MOBILE" TO AUD-FIELD.
+           MOVE WS-OLD-MOBILE TO AUD-OLDVAL.
+           MOVE mobile TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
 
+       WRITE-AUDIT-EDIT-LANDLINE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "EDIT" TO AUD-ACTION.
+           MOVE "LANDLINE" TO AUD-FIELD.
+           MOVE WS-OLD-LANDLINE TO AUD-OLDVAL.
+           MOVE landline TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
 
+       WRITE-AUDIT-EDIT-AGE.
+           PERFORM GET-CURRENT-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE sNum TO AUD-SNUM.
+           MOVE "EDIT" TO AUD-ACTION.
+           MOVE "AGE" TO AUD-FIELD.
+           MOVE WS-OLD-AGE TO AUD-OLDVAL.
+           MOVE age TO AUD-NEWVAL.
+           WRITE AUDIT-RECORD.
